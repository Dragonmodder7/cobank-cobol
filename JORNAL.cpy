@@ -0,0 +1,12 @@
+      *> JORNAL - layout of one entry on the transaction journal file
+      *> (JORNAL.DAT). One entry is written for every DEPOSITAR, SACAR,
+      *> TRANSFERIR leg, batch transaction and interest posting applied
+      *> against the account master, so a day's activity can be
+      *> rebuilt and the ending SALDO-CONTA proven.
+    05 JR-NUMERO-CONTA         PIC 9(5).
+    05 JR-TIPO-OPERACAO        PIC X.
+      *>   "D" = deposito  "S" = saque  "J" = juros aplicados
+    05 JR-VALOR-OPERACAO       PIC 9(6)V99.
+    05 JR-SALDO-APOS           PIC 9(6)V99.
+    05 JR-DATA-HORA            PIC 9(14).
+      *>   CCYYMMDDHHMMSS
