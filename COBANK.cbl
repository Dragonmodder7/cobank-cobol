@@ -2,14 +2,48 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. COBANK.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARQ-CONTAS ASSIGN TO "CONTAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RM-NUMERO-CONTA
+        FILE STATUS IS FS-CONTAS.
+
+    SELECT ARQ-JORNAL ASSIGN TO "JORNAL.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-JORNAL.
+
+    SELECT ARQ-RELATORIO ASSIGN TO "RELCONTAS.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-RELATORIO.
 
 DATA DIVISION.
+FILE SECTION.
+
+FD  ARQ-CONTAS.
+01  REG-MESTRE.
+    COPY CTAMEST.
+
+FD  ARQ-JORNAL.
+01  REG-JORNAL.
+    COPY JORNAL.
+
+FD  ARQ-RELATORIO.
+01  LINHA-RELATORIO         PIC X(80).
+
 WORKING-STORAGE SECTION.
 
-01 MAX-CONTAS         PIC 9(2) VALUE 10.
-01 CONTADOR-CONTAS    PIC 9(2) VALUE 0.
+01 MAX-CONTAS         PIC 9(5) VALUE 9999.
+01 CONTADOR-CONTAS    PIC 9(5) VALUE 0.
 01 OPCAO              PIC 9.
-01 INDICE             PIC 9(2).
+01 OPCAO-BUSCA        PIC 9.
+01 CRITERIO-ORDEM     PIC 9.
+01 INDICE             PIC 9(5).
+01 INDICE2            PIC 9(5).
+01 POSICAO            PIC 9(5).
+01 POSICAO-ORIGEM     PIC 9(5).
+01 POSICAO-DESTINO    PIC 9(5).
 
 01 CONTA.
    05 NUMERO-CONTA     PIC 9(5).
@@ -17,23 +51,74 @@ WORKING-STORAGE SECTION.
    05 SALDO-CONTA      PIC 9(6)V99.
 
 01 LISTA-CONTAS.
-   05 CONTAS OCCURS 10 TIMES.
+   05 CONTAS OCCURS 0 TO 9999 TIMES DEPENDING ON CONTADOR-CONTAS
+      INDEXED BY IDX-CONTAS.
       10 L-NUMERO      PIC 9(5).
       10 L-NOME        PIC A(30).
       10 L-SALDO       PIC 9(6)V99.
 
 01 VALOR-OPERACAO     PIC 9(6)V99.
 01 BUSCA-CONTA        PIC 9(5).
+01 BUSCA-NOME         PIC A(30).
+01 CONTA-ORIGEM       PIC 9(5).
+01 CONTA-DESTINO      PIC 9(5).
+01 CONFIRMA           PIC X.
 01 ENCONTRADA         PIC X VALUE "N".
-01 POSICAO            PIC 9(2).
+01 ENCONTRADA-GERAL   PIC X VALUE "N".
+01 TIPO-OPERACAO-REG  PIC X.
+
+01 FS-CONTAS          PIC XX.
+01 FS-JORNAL          PIC XX.
+01 FS-RELATORIO       PIC XX.
+
+01 WS-TEMP-NUMERO     PIC 9(5).
+01 WS-TEMP-NOME       PIC A(30).
+01 WS-TEMP-SALDO      PIC 9(6)V99.
+
+01 WS-CONTADOR-PAGINA PIC 9(3) VALUE 0.
+01 WS-CONTAS-POR-PAGINA PIC 9(2) VALUE 20.
+01 WS-TOTAL-SALDO     PIC 9(9)V99 VALUE 0.
+01 WS-NUM-PAGINA      PIC 9(3) VALUE 0.
+01 WS-LINHA           PIC X(80).
+01 WS-DATA-HORA-ATUAL PIC 9(14).
+01 WS-DATA-EXIBICAO   PIC X(10).
 
 PROCEDURE DIVISION.
 
 INICIO.
-    PERFORM MENU UNTIL OPCAO = 6
+    PERFORM ABRIR-ARQUIVO-CONTAS
+    PERFORM CARREGAR-CONTAS
+    PERFORM MENU UNTIL OPCAO = 9
+    CLOSE ARQ-CONTAS
     DISPLAY "Saindo do COBANK..."
     STOP RUN.
 
+ABRIR-ARQUIVO-CONTAS.
+    OPEN I-O ARQ-CONTAS
+    IF FS-CONTAS = "35" THEN
+        OPEN OUTPUT ARQ-CONTAS
+        CLOSE ARQ-CONTAS
+        OPEN I-O ARQ-CONTAS
+    END-IF.
+
+CARREGAR-CONTAS.
+    MOVE LOW-VALUES TO RM-NUMERO-CONTA
+    START ARQ-CONTAS KEY IS NOT LESS THAN RM-NUMERO-CONTA
+        INVALID KEY MOVE "10" TO FS-CONTAS
+    END-START
+
+    PERFORM UNTIL FS-CONTAS NOT = "00"
+        READ ARQ-CONTAS NEXT RECORD
+            AT END
+                MOVE "10" TO FS-CONTAS
+            NOT AT END
+                ADD 1 TO CONTADOR-CONTAS
+                MOVE RM-NUMERO-CONTA TO L-NUMERO(CONTADOR-CONTAS)
+                MOVE RM-NOME-TITULAR TO L-NOME(CONTADOR-CONTAS)
+                MOVE RM-SALDO-CONTA  TO L-SALDO(CONTADOR-CONTAS)
+        END-READ
+    END-PERFORM.
+
 MENU.
     DISPLAY "============================="
     DISPLAY "       BEM-VINDO AO COBANK"
@@ -42,7 +127,9 @@ MENU.
     DISPLAY "3 - Depositar"
     DISPLAY "4 - Sacar"
     DISPLAY "5 - Listar Contas"
-    DISPLAY "6 - Sair"
+    DISPLAY "6 - Transferir"
+    DISPLAY "7 - Encerrar Conta"
+    DISPLAY "9 - Sair"
     DISPLAY "Escolha uma opção: "
     ACCEPT OPCAO
 
@@ -58,6 +145,10 @@ MENU.
         WHEN 5
             PERFORM LISTAR-CONTAS
         WHEN 6
+            PERFORM TRANSFERIR
+        WHEN 7
+            PERFORM ENCERRAR-CONTA
+        WHEN 9
             CONTINUE
         WHEN OTHER
             DISPLAY "Opção inválida."
@@ -69,15 +160,56 @@ CRIAR-CONTA.
         EXIT PARAGRAPH
     END-IF
 
-    ADD 1 TO CONTADOR-CONTAS
     DISPLAY "Número da nova conta: "
-    ACCEPT L-NUMERO(CONTADOR-CONTAS)
+    ACCEPT WS-TEMP-NUMERO
+
+    MOVE "N" TO ENCONTRADA
+    PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONTADOR-CONTAS
+        IF L-NUMERO(INDICE) = WS-TEMP-NUMERO THEN
+            MOVE "S" TO ENCONTRADA
+        END-IF
+    END-PERFORM
+
+    IF ENCONTRADA = "S" THEN
+        DISPLAY "Já existe uma conta com este número."
+        EXIT PARAGRAPH
+    END-IF
+
+    ADD 1 TO CONTADOR-CONTAS
+    MOVE WS-TEMP-NUMERO TO L-NUMERO(CONTADOR-CONTAS)
     DISPLAY "Nome do titular: "
     ACCEPT L-NOME(CONTADOR-CONTAS)
     MOVE 0 TO L-SALDO(CONTADOR-CONTAS)
+
+    MOVE L-NUMERO(CONTADOR-CONTAS) TO RM-NUMERO-CONTA
+    MOVE L-NOME(CONTADOR-CONTAS)   TO RM-NOME-TITULAR
+    MOVE L-SALDO(CONTADOR-CONTAS)  TO RM-SALDO-CONTA
+    WRITE REG-MESTRE
+        INVALID KEY
+            DISPLAY "Erro ao gravar conta no arquivo mestre. Status: "
+                FS-CONTAS
+            DISPLAY "Criação de conta cancelada."
+            SUBTRACT 1 FROM CONTADOR-CONTAS
+            EXIT PARAGRAPH
+    END-WRITE
+
     DISPLAY "Conta criada com sucesso!".
 
 CONSULTAR-SALDO.
+    DISPLAY "1 - Buscar por número da conta"
+    DISPLAY "2 - Buscar por nome do titular"
+    ACCEPT OPCAO-BUSCA
+
+    EVALUATE OPCAO-BUSCA
+        WHEN 1
+            PERFORM CONSULTAR-SALDO-POR-NUMERO
+        WHEN 2
+            PERFORM CONSULTAR-SALDO-POR-NOME
+        WHEN OTHER
+            DISPLAY "Opção inválida."
+    END-EVALUATE.
+
+CONSULTAR-SALDO-POR-NUMERO.
     DISPLAY "Digite o número da conta: "
     ACCEPT BUSCA-CONTA
     MOVE "N" TO ENCONTRADA
@@ -96,6 +228,42 @@ CONSULTAR-SALDO.
         DISPLAY "Conta não encontrada."
     END-IF.
 
+CONSULTAR-SALDO-POR-NOME.
+    DISPLAY "Digite parte do nome do titular: "
+    ACCEPT BUSCA-NOME
+    MOVE "N" TO ENCONTRADA-GERAL
+
+    PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONTADOR-CONTAS
+        IF L-NOME(INDICE) = SPACES OR BUSCA-NOME = SPACES THEN
+            CONTINUE
+        ELSE
+            PERFORM NOME-CONTEM
+            IF ENCONTRADA = "S" THEN
+                MOVE "S" TO ENCONTRADA-GERAL
+                DISPLAY "Conta: " L-NUMERO(INDICE)
+                DISPLAY "Titular: " L-NOME(INDICE)
+                DISPLAY "Saldo: R$" L-SALDO(INDICE)
+                DISPLAY "-----------------------------"
+            END-IF
+        END-IF
+    END-PERFORM
+
+    IF ENCONTRADA-GERAL NOT = "S" THEN
+        DISPLAY "Nenhum titular encontrado com esse nome."
+    END-IF.
+
+NOME-CONTEM.
+    MOVE "N" TO ENCONTRADA
+    PERFORM VARYING INDICE2 FROM 1 BY 1
+            UNTIL INDICE2 > FUNCTION LENGTH(FUNCTION TRIM(L-NOME(INDICE)))
+                    - FUNCTION LENGTH(FUNCTION TRIM(BUSCA-NOME)) + 1
+        IF FUNCTION UPPER-CASE(L-NOME(INDICE)
+                (INDICE2:FUNCTION LENGTH(FUNCTION TRIM(BUSCA-NOME))))
+                = FUNCTION UPPER-CASE(FUNCTION TRIM(BUSCA-NOME)) THEN
+            MOVE "S" TO ENCONTRADA
+        END-IF
+    END-PERFORM.
+
 DEPOSITAR.
     DISPLAY "Número da conta: "
     ACCEPT BUSCA-CONTA
@@ -111,8 +279,21 @@ DEPOSITAR.
     IF ENCONTRADA = "S" THEN
         DISPLAY "Valor para depositar: "
         ACCEPT VALOR-OPERACAO
-        ADD VALOR-OPERACAO TO L-SALDO(POSICAO)
-        DISPLAY "Depósito realizado com sucesso."
+        IF VALOR-OPERACAO NOT > 0 THEN
+            DISPLAY "Valor deve ser maior que zero."
+        ELSE
+            ADD VALOR-OPERACAO TO L-SALDO(POSICAO)
+            PERFORM GRAVAR-CONTA-MESTRE
+            IF FS-CONTAS NOT = "00" THEN
+                SUBTRACT VALOR-OPERACAO FROM L-SALDO(POSICAO)
+                DISPLAY "Não foi possível gravar o depósito no arquivo "
+                    "mestre. Depósito não realizado."
+            ELSE
+                MOVE "D" TO TIPO-OPERACAO-REG
+                PERFORM GRAVAR-JORNAL
+                DISPLAY "Depósito realizado com sucesso."
+            END-IF
+        END-IF
     ELSE
         DISPLAY "Conta não encontrada."
     END-IF.
@@ -132,26 +313,313 @@ SACAR.
     IF ENCONTRADA = "S" THEN
         DISPLAY "Valor para saque: "
         ACCEPT VALOR-OPERACAO
-        IF VALOR-OPERACAO > L-SALDO(POSICAO) THEN
-            DISPLAY "Saldo insuficiente."
+        IF VALOR-OPERACAO NOT > 0 THEN
+            DISPLAY "Valor deve ser maior que zero."
         ELSE
-            SUBTRACT VALOR-OPERACAO FROM L-SALDO(POSICAO)
-            DISPLAY "Saque realizado com sucesso."
+            IF VALOR-OPERACAO > L-SALDO(POSICAO) THEN
+                DISPLAY "Saldo insuficiente."
+            ELSE
+                SUBTRACT VALOR-OPERACAO FROM L-SALDO(POSICAO)
+                PERFORM GRAVAR-CONTA-MESTRE
+                IF FS-CONTAS NOT = "00" THEN
+                    ADD VALOR-OPERACAO TO L-SALDO(POSICAO)
+                    DISPLAY "Não foi possível gravar o saque no arquivo "
+                        "mestre. Saque não realizado."
+                ELSE
+                    MOVE "S" TO TIPO-OPERACAO-REG
+                    PERFORM GRAVAR-JORNAL
+                    DISPLAY "Saque realizado com sucesso."
+                END-IF
+            END-IF
         END-IF
     ELSE
         DISPLAY "Conta não encontrada."
     END-IF.
 
+TRANSFERIR.
+    DISPLAY "Número da conta de origem: "
+    ACCEPT CONTA-ORIGEM
+    DISPLAY "Número da conta de destino: "
+    ACCEPT CONTA-DESTINO
+
+    MOVE "N" TO ENCONTRADA
+    MOVE 0 TO POSICAO-ORIGEM
+    MOVE 0 TO POSICAO-DESTINO
+    PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONTADOR-CONTAS
+        IF L-NUMERO(INDICE) = CONTA-ORIGEM THEN
+            MOVE INDICE TO POSICAO-ORIGEM
+        END-IF
+        IF L-NUMERO(INDICE) = CONTA-DESTINO THEN
+            MOVE INDICE TO POSICAO-DESTINO
+        END-IF
+    END-PERFORM
+
+    IF POSICAO-ORIGEM = 0 THEN
+        DISPLAY "Conta de origem não encontrada."
+        EXIT PARAGRAPH
+    END-IF
+
+    IF POSICAO-DESTINO = 0 THEN
+        DISPLAY "Conta de destino não encontrada."
+        EXIT PARAGRAPH
+    END-IF
+
+    IF CONTA-ORIGEM = CONTA-DESTINO THEN
+        DISPLAY "Conta de origem e destino não podem ser iguais."
+        EXIT PARAGRAPH
+    END-IF
+
+    DISPLAY "Valor a transferir: "
+    ACCEPT VALOR-OPERACAO
+
+    IF VALOR-OPERACAO NOT > 0 THEN
+        DISPLAY "Valor deve ser maior que zero."
+        EXIT PARAGRAPH
+    END-IF
+
+    IF VALOR-OPERACAO > L-SALDO(POSICAO-ORIGEM) THEN
+        DISPLAY "Saldo insuficiente na conta de origem."
+        EXIT PARAGRAPH
+    END-IF
+
+    SUBTRACT VALOR-OPERACAO FROM L-SALDO(POSICAO-ORIGEM)
+    ADD VALOR-OPERACAO TO L-SALDO(POSICAO-DESTINO)
+
+    MOVE POSICAO-ORIGEM TO POSICAO
+    PERFORM GRAVAR-CONTA-MESTRE
+    IF FS-CONTAS NOT = "00" THEN
+        ADD VALOR-OPERACAO TO L-SALDO(POSICAO-ORIGEM)
+        SUBTRACT VALOR-OPERACAO FROM L-SALDO(POSICAO-DESTINO)
+        DISPLAY "Não foi possível gravar a conta de origem. "
+            "Transferência não realizada."
+        EXIT PARAGRAPH
+    END-IF
+    MOVE "S" TO TIPO-OPERACAO-REG
+    PERFORM GRAVAR-JORNAL
+
+    MOVE POSICAO-DESTINO TO POSICAO
+    PERFORM GRAVAR-CONTA-MESTRE
+    IF FS-CONTAS NOT = "00" THEN
+        DISPLAY "Não foi possível gravar a conta de destino. "
+            "Estornando o débito na conta de origem."
+        ADD VALOR-OPERACAO TO L-SALDO(POSICAO-ORIGEM)
+        SUBTRACT VALOR-OPERACAO FROM L-SALDO(POSICAO-DESTINO)
+        MOVE POSICAO-ORIGEM TO POSICAO
+        PERFORM GRAVAR-CONTA-MESTRE
+        IF FS-CONTAS NOT = "00" THEN
+            DISPLAY "ERRO CRÍTICO: falha ao estornar o débito na conta "
+                "de origem " L-NUMERO(POSICAO-ORIGEM)
+                " após falha ao gravar a conta de destino. Status: "
+                FS-CONTAS
+            DISPLAY "Reconciliação manual necessária."
+            EXIT PARAGRAPH
+        END-IF
+        MOVE "D" TO TIPO-OPERACAO-REG
+        PERFORM GRAVAR-JORNAL
+        DISPLAY "Transferência não realizada."
+        EXIT PARAGRAPH
+    END-IF
+    MOVE "D" TO TIPO-OPERACAO-REG
+    PERFORM GRAVAR-JORNAL
+
+    DISPLAY "Transferência realizada com sucesso.".
+
+ENCERRAR-CONTA.
+    DISPLAY "Número da conta a encerrar: "
+    ACCEPT BUSCA-CONTA
+    MOVE "N" TO ENCONTRADA
+
+    PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONTADOR-CONTAS
+        IF L-NUMERO(INDICE) = BUSCA-CONTA THEN
+            MOVE "S" TO ENCONTRADA
+            MOVE INDICE TO POSICAO
+        END-IF
+    END-PERFORM
+
+    IF ENCONTRADA NOT = "S" THEN
+        DISPLAY "Conta não encontrada."
+        EXIT PARAGRAPH
+    END-IF
+
+    IF L-SALDO(POSICAO) NOT = 0 THEN
+        DISPLAY "Saldo da conta: R$" L-SALDO(POSICAO)
+        DISPLAY "Saldo não está zerado. Sacar o saldo e encerrar a "
+            "conta? (S/N): "
+        ACCEPT CONFIRMA
+        IF CONFIRMA NOT = "S" AND CONFIRMA NOT = "s" THEN
+            DISPLAY "Encerramento cancelado."
+            EXIT PARAGRAPH
+        END-IF
+    END-IF
+
+    MOVE L-NUMERO(POSICAO) TO RM-NUMERO-CONTA
+    DELETE ARQ-CONTAS RECORD
+        INVALID KEY
+            DISPLAY "Erro ao remover conta do arquivo mestre. Status: "
+                FS-CONTAS
+            DISPLAY "Encerramento cancelado."
+            EXIT PARAGRAPH
+    END-DELETE
+
+    IF L-SALDO(POSICAO) NOT = 0 THEN
+        MOVE L-SALDO(POSICAO) TO VALOR-OPERACAO
+        MOVE "S" TO TIPO-OPERACAO-REG
+        MOVE 0 TO L-SALDO(POSICAO)
+        PERFORM GRAVAR-JORNAL
+    END-IF
+
+    PERFORM VARYING INDICE FROM POSICAO BY 1
+            UNTIL INDICE >= CONTADOR-CONTAS
+        MOVE L-NUMERO(INDICE + 1) TO L-NUMERO(INDICE)
+        MOVE L-NOME(INDICE + 1)   TO L-NOME(INDICE)
+        MOVE L-SALDO(INDICE + 1)  TO L-SALDO(INDICE)
+    END-PERFORM
+    SUBTRACT 1 FROM CONTADOR-CONTAS
+
+    DISPLAY "Conta encerrada com sucesso.".
+
+GRAVAR-CONTA-MESTRE.
+    MOVE L-NUMERO(POSICAO) TO RM-NUMERO-CONTA
+    READ ARQ-CONTAS
+        INVALID KEY
+            DISPLAY "Erro ao localizar conta no arquivo mestre. Status: "
+                FS-CONTAS
+            EXIT PARAGRAPH
+    END-READ
+    MOVE L-NOME(POSICAO)  TO RM-NOME-TITULAR
+    MOVE L-SALDO(POSICAO) TO RM-SALDO-CONTA
+    REWRITE REG-MESTRE
+        INVALID KEY
+            DISPLAY "Erro ao atualizar conta no arquivo mestre. Status: "
+                FS-CONTAS
+    END-REWRITE.
+
+GRAVAR-JORNAL.
+    OPEN EXTEND ARQ-JORNAL
+    IF FS-JORNAL = "35" THEN
+        OPEN OUTPUT ARQ-JORNAL
+    END-IF
+
+    MOVE L-NUMERO(POSICAO) TO JR-NUMERO-CONTA
+    MOVE TIPO-OPERACAO-REG TO JR-TIPO-OPERACAO
+    MOVE VALOR-OPERACAO    TO JR-VALOR-OPERACAO
+    MOVE L-SALDO(POSICAO)  TO JR-SALDO-APOS
+    MOVE FUNCTION CURRENT-DATE(1:14) TO WS-DATA-HORA-ATUAL
+    MOVE WS-DATA-HORA-ATUAL TO JR-DATA-HORA
+    WRITE REG-JORNAL
+
+    CLOSE ARQ-JORNAL.
+
 LISTAR-CONTAS.
     IF CONTADOR-CONTAS = 0 THEN
         DISPLAY "Nenhuma conta cadastrada."
         EXIT PARAGRAPH
     END-IF
 
-    DISPLAY "===== LISTA DE CONTAS ====="
+    DISPLAY "1 - Ordenar por número da conta"
+    DISPLAY "2 - Ordenar por nome do titular"
+    ACCEPT CRITERIO-ORDEM
+
+    EVALUATE CRITERIO-ORDEM
+        WHEN 1
+        WHEN 2
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "Opção inválida."
+            EXIT PARAGRAPH
+    END-EVALUATE
+
+    PERFORM ORDENAR-CONTAS
+
+    OPEN OUTPUT ARQ-RELATORIO
+    MOVE 0 TO WS-CONTADOR-PAGINA
+    MOVE 0 TO WS-NUM-PAGINA
+    MOVE 0 TO WS-TOTAL-SALDO
+    PERFORM CABECALHO-RELATORIO
+
     PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONTADOR-CONTAS
+        IF WS-CONTADOR-PAGINA >= WS-CONTAS-POR-PAGINA THEN
+            PERFORM CABECALHO-RELATORIO
+        END-IF
+        MOVE SPACES TO WS-LINHA
+        STRING "Conta: " L-NUMERO(INDICE)
+               "  Titular: " L-NOME(INDICE)
+               "  Saldo: R$" L-SALDO(INDICE)
+               DELIMITED BY SIZE INTO WS-LINHA
+        END-STRING
+        MOVE WS-LINHA TO LINHA-RELATORIO
+        WRITE LINHA-RELATORIO
+        ADD L-SALDO(INDICE) TO WS-TOTAL-SALDO
+        ADD 1 TO WS-CONTADOR-PAGINA
         DISPLAY "Conta: " L-NUMERO(INDICE)
-        DISPLAY "Titular: " L-NOME(INDICE)
-        DISPLAY "Saldo: R$" L-SALDO(INDICE)
-        DISPLAY "-----------------------------"
+            " Titular: " L-NOME(INDICE)
+            " Saldo: R$" L-SALDO(INDICE)
+    END-PERFORM
+
+    MOVE SPACES TO LINHA-RELATORIO
+    WRITE LINHA-RELATORIO
+    MOVE SPACES TO WS-LINHA
+    STRING "TOTAL DE CONTAS: " CONTADOR-CONTAS
+           "   SALDO TOTAL: R$" WS-TOTAL-SALDO
+           DELIMITED BY SIZE INTO WS-LINHA
+    END-STRING
+    MOVE WS-LINHA TO LINHA-RELATORIO
+    WRITE LINHA-RELATORIO
+    CLOSE ARQ-RELATORIO
+
+    DISPLAY "Relatório gravado em RELCONTAS.TXT".
+
+CABECALHO-RELATORIO.
+    IF WS-NUM-PAGINA > 0 THEN
+        MOVE X"0C" TO LINHA-RELATORIO
+        WRITE LINHA-RELATORIO
+    END-IF
+    ADD 1 TO WS-NUM-PAGINA
+    MOVE 0 TO WS-CONTADOR-PAGINA
+
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HORA-ATUAL
+    STRING WS-DATA-HORA-ATUAL(7:2) "/" WS-DATA-HORA-ATUAL(5:2) "/"
+           WS-DATA-HORA-ATUAL(1:4)
+           DELIMITED BY SIZE INTO WS-DATA-EXIBICAO
+    END-STRING
+
+    MOVE SPACES TO LINHA-RELATORIO
+    MOVE "===== COBANK - RELATORIO DE CONTAS =====" TO LINHA-RELATORIO
+    WRITE LINHA-RELATORIO
+    MOVE SPACES TO WS-LINHA
+    STRING "Data de emissão: " WS-DATA-EXIBICAO
+           "   Página: " WS-NUM-PAGINA
+           DELIMITED BY SIZE INTO WS-LINHA
+    END-STRING
+    MOVE WS-LINHA TO LINHA-RELATORIO
+    WRITE LINHA-RELATORIO
+    MOVE SPACES TO LINHA-RELATORIO
+    WRITE LINHA-RELATORIO.
+
+ORDENAR-CONTAS.
+    PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE >= CONTADOR-CONTAS
+        PERFORM VARYING INDICE2 FROM 1 BY 1
+                UNTIL INDICE2 > CONTADOR-CONTAS - INDICE
+            MOVE "N" TO ENCONTRADA
+            IF CRITERIO-ORDEM = 2 THEN
+                IF L-NOME(INDICE2) > L-NOME(INDICE2 + 1) THEN
+                    MOVE "S" TO ENCONTRADA
+                END-IF
+            ELSE
+                IF L-NUMERO(INDICE2) > L-NUMERO(INDICE2 + 1) THEN
+                    MOVE "S" TO ENCONTRADA
+                END-IF
+            END-IF
+            IF ENCONTRADA = "S" THEN
+                MOVE L-NUMERO(INDICE2) TO WS-TEMP-NUMERO
+                MOVE L-NOME(INDICE2)   TO WS-TEMP-NOME
+                MOVE L-SALDO(INDICE2)  TO WS-TEMP-SALDO
+                MOVE L-NUMERO(INDICE2 + 1) TO L-NUMERO(INDICE2)
+                MOVE L-NOME(INDICE2 + 1)   TO L-NOME(INDICE2)
+                MOVE L-SALDO(INDICE2 + 1)  TO L-SALDO(INDICE2)
+                MOVE WS-TEMP-NUMERO TO L-NUMERO(INDICE2 + 1)
+                MOVE WS-TEMP-NOME   TO L-NOME(INDICE2 + 1)
+                MOVE WS-TEMP-SALDO  TO L-SALDO(INDICE2 + 1)
+            END-IF
+        END-PERFORM
     END-PERFORM.
