@@ -0,0 +1,190 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COBJUROS.
+
+      *> Nightly batch job: applies the posted interest rate to every
+      *> account on the master file (CONTAS.DAT) built up by COBANK,
+      *> and produces a report of old balance / interest / new balance
+      *> per account.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARQ-CONTAS ASSIGN TO "CONTAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS RM-NUMERO-CONTA
+        FILE STATUS IS FS-CONTAS.
+
+    SELECT ARQ-RELATORIO ASSIGN TO "RELJUROS.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-RELATORIO.
+
+    SELECT ARQ-JORNAL ASSIGN TO "JORNAL.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-JORNAL.
+
+    SELECT ARQ-EXCECOES ASSIGN TO "JUROSEXC.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-EXCECOES.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  ARQ-CONTAS.
+01  REG-MESTRE.
+    COPY CTAMEST.
+
+FD  ARQ-RELATORIO.
+01  LINHA-RELATORIO         PIC X(100).
+
+FD  ARQ-JORNAL.
+01  REG-JORNAL.
+    COPY JORNAL.
+
+FD  ARQ-EXCECOES.
+01  LINHA-EXCECAO            PIC X(100).
+
+WORKING-STORAGE SECTION.
+
+01 TAXA-JUROS             PIC 9V9(4) VALUE 0.0050.
+      *> taxa de juros mensal posta pela diretoria: 0,50%
+
+01 WS-SALDO-ANTERIOR      PIC 9(6)V99.
+01 WS-VALOR-JUROS         PIC 9(6)V99.
+01 WS-SALDO-NOVO          PIC 9(6)V99.
+01 WS-TOTAL-CONTAS        PIC 9(5) VALUE 0.
+01 WS-TOTAL-JUROS         PIC 9(9)V99 VALUE 0.
+01 WS-TOTAL-REJEITADAS    PIC 9(5) VALUE 0.
+01 WS-EOF-CONTAS          PIC X VALUE "N".
+01 WS-DATA-HORA-ATUAL     PIC 9(14).
+01 WS-DATA-EXIBICAO       PIC X(10).
+01 WS-LINHA               PIC X(100).
+
+01 FS-CONTAS              PIC XX.
+01 FS-RELATORIO           PIC XX.
+01 FS-JORNAL              PIC XX.
+01 FS-EXCECOES            PIC XX.
+
+PROCEDURE DIVISION.
+
+INICIO-JUROS.
+    PERFORM ABRIR-ARQUIVOS-JUROS
+    PERFORM CABECALHO-RELATORIO-JUROS
+    PERFORM PROCESSAR-CONTAS-JUROS UNTIL WS-EOF-CONTAS = "S"
+    PERFORM RODAPE-RELATORIO-JUROS
+    CLOSE ARQ-CONTAS
+    CLOSE ARQ-RELATORIO
+    CLOSE ARQ-EXCECOES
+    DISPLAY "Processamento de juros concluído. Contas atualizadas: "
+        WS-TOTAL-CONTAS
+    IF WS-TOTAL-REJEITADAS > 0 THEN
+        DISPLAY "Contas rejeitadas: " WS-TOTAL-REJEITADAS
+            " - ver detalhes em JUROSEXC.TXT"
+    END-IF
+    STOP RUN.
+
+ABRIR-ARQUIVOS-JUROS.
+    OPEN I-O ARQ-CONTAS
+    IF FS-CONTAS NOT = "00" THEN
+        DISPLAY "Não foi possível abrir o arquivo de contas. Status: "
+            FS-CONTAS
+        STOP RUN
+    END-IF
+    OPEN OUTPUT ARQ-RELATORIO
+    OPEN OUTPUT ARQ-EXCECOES.
+
+CABECALHO-RELATORIO-JUROS.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HORA-ATUAL
+    STRING WS-DATA-HORA-ATUAL(7:2) "/" WS-DATA-HORA-ATUAL(5:2) "/"
+           WS-DATA-HORA-ATUAL(1:4)
+           DELIMITED BY SIZE INTO WS-DATA-EXIBICAO
+    END-STRING
+
+    MOVE "===== COBANK - RELATORIO DE JUROS =====" TO LINHA-RELATORIO
+    WRITE LINHA-RELATORIO
+    MOVE SPACES TO WS-LINHA
+    STRING "Data de emissão: " WS-DATA-EXIBICAO
+           "   Taxa aplicada: " TAXA-JUROS
+           DELIMITED BY SIZE INTO WS-LINHA
+    END-STRING
+    MOVE WS-LINHA TO LINHA-RELATORIO
+    WRITE LINHA-RELATORIO
+    MOVE SPACES TO LINHA-RELATORIO
+    WRITE LINHA-RELATORIO
+    MOVE "CONTA   SALDO ANTERIOR   JUROS   SALDO NOVO" TO LINHA-RELATORIO
+    WRITE LINHA-RELATORIO.
+
+PROCESSAR-CONTAS-JUROS.
+    READ ARQ-CONTAS NEXT RECORD
+        AT END
+            MOVE "S" TO WS-EOF-CONTAS
+        NOT AT END
+            PERFORM APLICAR-JUROS-CONTA
+    END-READ.
+
+APLICAR-JUROS-CONTA.
+    MOVE RM-SALDO-CONTA TO WS-SALDO-ANTERIOR
+    COMPUTE WS-VALOR-JUROS ROUNDED = WS-SALDO-ANTERIOR * TAXA-JUROS
+    COMPUTE WS-SALDO-NOVO = WS-SALDO-ANTERIOR + WS-VALOR-JUROS
+    MOVE WS-SALDO-NOVO TO RM-SALDO-CONTA
+
+    REWRITE REG-MESTRE
+        INVALID KEY
+            DISPLAY "Erro ao gravar juros na conta " RM-NUMERO-CONTA
+                " status: " FS-CONTAS
+    END-REWRITE
+
+    IF FS-CONTAS = "00" THEN
+        PERFORM GRAVAR-JORNAL-JUROS
+
+        ADD 1 TO WS-TOTAL-CONTAS
+        ADD WS-VALOR-JUROS TO WS-TOTAL-JUROS
+
+        MOVE SPACES TO WS-LINHA
+        STRING RM-NUMERO-CONTA "   " WS-SALDO-ANTERIOR "   "
+               WS-VALOR-JUROS "   " WS-SALDO-NOVO
+               DELIMITED BY SIZE INTO WS-LINHA
+        END-STRING
+        MOVE WS-LINHA TO LINHA-RELATORIO
+        WRITE LINHA-RELATORIO
+    ELSE
+        ADD 1 TO WS-TOTAL-REJEITADAS
+        PERFORM GRAVAR-EXCECAO-JUROS
+    END-IF.
+
+GRAVAR-EXCECAO-JUROS.
+    MOVE SPACES TO WS-LINHA
+    STRING "Conta: " RM-NUMERO-CONTA
+           "  Motivo: Erro ao gravar juros. Status: " FS-CONTAS
+           DELIMITED BY SIZE INTO WS-LINHA
+    END-STRING
+    MOVE WS-LINHA TO LINHA-EXCECAO
+    WRITE LINHA-EXCECAO.
+
+GRAVAR-JORNAL-JUROS.
+    OPEN EXTEND ARQ-JORNAL
+    IF FS-JORNAL = "35" THEN
+        OPEN OUTPUT ARQ-JORNAL
+    END-IF
+
+    MOVE RM-NUMERO-CONTA    TO JR-NUMERO-CONTA
+    MOVE "J"                TO JR-TIPO-OPERACAO
+    MOVE WS-VALOR-JUROS     TO JR-VALOR-OPERACAO
+    MOVE WS-SALDO-NOVO      TO JR-SALDO-APOS
+    MOVE FUNCTION CURRENT-DATE(1:14) TO WS-DATA-HORA-ATUAL
+    MOVE WS-DATA-HORA-ATUAL TO JR-DATA-HORA
+    WRITE REG-JORNAL
+
+    CLOSE ARQ-JORNAL.
+
+RODAPE-RELATORIO-JUROS.
+    MOVE SPACES TO LINHA-RELATORIO
+    WRITE LINHA-RELATORIO
+    MOVE SPACES TO WS-LINHA
+    STRING "TOTAL DE CONTAS PROCESSADAS: " WS-TOTAL-CONTAS
+           "   TOTAL DE JUROS PAGOS: R$" WS-TOTAL-JUROS
+           "   REJEITADAS: " WS-TOTAL-REJEITADAS
+           DELIMITED BY SIZE INTO WS-LINHA
+    END-STRING
+    MOVE WS-LINHA TO LINHA-RELATORIO
+    WRITE LINHA-RELATORIO.
