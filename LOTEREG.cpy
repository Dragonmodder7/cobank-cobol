@@ -0,0 +1,6 @@
+      *> LOTEREG - layout of one record on the end-of-day transaction
+      *> input file (LOTE.DAT) consumed by COBLOTE.
+    05 LT-NUMERO-CONTA         PIC 9(5).
+    05 LT-TIPO-OPERACAO        PIC X.
+      *>   "D" = deposito  "S" = saque
+    05 LT-VALOR-OPERACAO       PIC 9(6)V99.
