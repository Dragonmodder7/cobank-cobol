@@ -0,0 +1,192 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COBLOTE.
+
+      *> End-of-day settlement batch: reads a transaction input file
+      *> (account number / D-or-S / amount) and applies each entry
+      *> against the account master file (CONTAS.DAT) the same way
+      *> DEPOSITAR and SACAR do in COBANK, journaling every applied
+      *> transaction and logging any that fail to an exceptions
+      *> report, instead of requiring each one to be keyed by hand.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARQ-LOTE ASSIGN TO "LOTE.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-LOTE.
+
+    SELECT ARQ-CONTAS ASSIGN TO "CONTAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RM-NUMERO-CONTA
+        FILE STATUS IS FS-CONTAS.
+
+    SELECT ARQ-JORNAL ASSIGN TO "JORNAL.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-JORNAL.
+
+    SELECT ARQ-EXCECOES ASSIGN TO "LOTEEXC.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-EXCECOES.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  ARQ-LOTE.
+01  REG-LOTE.
+    COPY LOTEREG.
+
+FD  ARQ-CONTAS.
+01  REG-MESTRE.
+    COPY CTAMEST.
+
+FD  ARQ-JORNAL.
+01  REG-JORNAL.
+    COPY JORNAL.
+
+FD  ARQ-EXCECOES.
+01  LINHA-EXCECAO           PIC X(100).
+
+WORKING-STORAGE SECTION.
+
+01 FS-LOTE                PIC XX.
+01 FS-CONTAS               PIC XX.
+01 FS-JORNAL                PIC XX.
+01 FS-EXCECOES               PIC XX.
+
+01 WS-EOF-LOTE              PIC X VALUE "N".
+01 WS-MOTIVO-REJEICAO       PIC X(40).
+01 WS-TRANSACAO-VALIDA      PIC X.
+01 WS-TOTAL-LIDAS           PIC 9(7) VALUE 0.
+01 WS-TOTAL-APLICADAS       PIC 9(7) VALUE 0.
+01 WS-TOTAL-REJEITADAS      PIC 9(7) VALUE 0.
+01 WS-DATA-HORA-ATUAL       PIC 9(14).
+01 WS-LINHA                 PIC X(100).
+
+PROCEDURE DIVISION.
+
+INICIO-LOTE.
+    PERFORM ABRIR-ARQUIVOS-LOTE
+    PERFORM PROCESSAR-LOTE UNTIL WS-EOF-LOTE = "S"
+    PERFORM ENCERRAR-ARQUIVOS-LOTE
+    PERFORM EXIBIR-RESUMO-LOTE
+    STOP RUN.
+
+ABRIR-ARQUIVOS-LOTE.
+    OPEN INPUT ARQ-LOTE
+    IF FS-LOTE NOT = "00" THEN
+        DISPLAY "Não foi possível abrir o arquivo de lote. Status: "
+            FS-LOTE
+        STOP RUN
+    END-IF
+
+    OPEN I-O ARQ-CONTAS
+    IF FS-CONTAS = "35" THEN
+        OPEN OUTPUT ARQ-CONTAS
+        CLOSE ARQ-CONTAS
+        OPEN I-O ARQ-CONTAS
+    END-IF
+
+    OPEN OUTPUT ARQ-EXCECOES.
+
+PROCESSAR-LOTE.
+    READ ARQ-LOTE
+        AT END
+            MOVE "S" TO WS-EOF-LOTE
+        NOT AT END
+            ADD 1 TO WS-TOTAL-LIDAS
+            PERFORM APLICAR-TRANSACAO-LOTE
+    END-READ.
+
+APLICAR-TRANSACAO-LOTE.
+    MOVE "S" TO WS-TRANSACAO-VALIDA
+    MOVE SPACES TO WS-MOTIVO-REJEICAO
+
+    IF LT-VALOR-OPERACAO NOT > 0 THEN
+        MOVE "N" TO WS-TRANSACAO-VALIDA
+        MOVE "Valor deve ser maior que zero" TO WS-MOTIVO-REJEICAO
+    END-IF
+
+    IF WS-TRANSACAO-VALIDA = "S" AND LT-TIPO-OPERACAO NOT = "D"
+            AND LT-TIPO-OPERACAO NOT = "S" THEN
+        MOVE "N" TO WS-TRANSACAO-VALIDA
+        MOVE "Tipo de operação inválido" TO WS-MOTIVO-REJEICAO
+    END-IF
+
+    IF WS-TRANSACAO-VALIDA = "S" THEN
+        MOVE LT-NUMERO-CONTA TO RM-NUMERO-CONTA
+        READ ARQ-CONTAS
+            INVALID KEY
+                MOVE "N" TO WS-TRANSACAO-VALIDA
+                MOVE "Conta não encontrada" TO WS-MOTIVO-REJEICAO
+        END-READ
+    END-IF
+
+    IF WS-TRANSACAO-VALIDA = "S" AND LT-TIPO-OPERACAO = "S"
+            AND LT-VALOR-OPERACAO > RM-SALDO-CONTA THEN
+        MOVE "N" TO WS-TRANSACAO-VALIDA
+        MOVE "Saldo insuficiente" TO WS-MOTIVO-REJEICAO
+    END-IF
+
+    IF WS-TRANSACAO-VALIDA = "S" THEN
+        IF LT-TIPO-OPERACAO = "D" THEN
+            ADD LT-VALOR-OPERACAO TO RM-SALDO-CONTA
+        ELSE
+            SUBTRACT LT-VALOR-OPERACAO FROM RM-SALDO-CONTA
+        END-IF
+
+        REWRITE REG-MESTRE
+            INVALID KEY
+                MOVE "N" TO WS-TRANSACAO-VALIDA
+                MOVE "Erro ao gravar conta" TO WS-MOTIVO-REJEICAO
+        END-REWRITE
+    END-IF
+
+    IF WS-TRANSACAO-VALIDA = "S" THEN
+        PERFORM GRAVAR-JORNAL-LOTE
+        ADD 1 TO WS-TOTAL-APLICADAS
+    ELSE
+        ADD 1 TO WS-TOTAL-REJEITADAS
+        PERFORM GRAVAR-EXCECAO-LOTE
+    END-IF.
+
+GRAVAR-JORNAL-LOTE.
+    OPEN EXTEND ARQ-JORNAL
+    IF FS-JORNAL = "35" THEN
+        OPEN OUTPUT ARQ-JORNAL
+    END-IF
+
+    MOVE LT-NUMERO-CONTA    TO JR-NUMERO-CONTA
+    MOVE LT-TIPO-OPERACAO   TO JR-TIPO-OPERACAO
+    MOVE LT-VALOR-OPERACAO  TO JR-VALOR-OPERACAO
+    MOVE RM-SALDO-CONTA     TO JR-SALDO-APOS
+    MOVE FUNCTION CURRENT-DATE(1:14) TO WS-DATA-HORA-ATUAL
+    MOVE WS-DATA-HORA-ATUAL TO JR-DATA-HORA
+    WRITE REG-JORNAL
+
+    CLOSE ARQ-JORNAL.
+
+GRAVAR-EXCECAO-LOTE.
+    MOVE SPACES TO WS-LINHA
+    STRING "Conta: " LT-NUMERO-CONTA
+           "  Tipo: " LT-TIPO-OPERACAO
+           "  Valor: " LT-VALOR-OPERACAO
+           "  Motivo: " WS-MOTIVO-REJEICAO
+           DELIMITED BY SIZE INTO WS-LINHA
+    END-STRING
+    MOVE WS-LINHA TO LINHA-EXCECAO
+    WRITE LINHA-EXCECAO.
+
+ENCERRAR-ARQUIVOS-LOTE.
+    CLOSE ARQ-LOTE
+    CLOSE ARQ-CONTAS
+    CLOSE ARQ-EXCECOES.
+
+EXIBIR-RESUMO-LOTE.
+    DISPLAY "===== RESUMO DO PROCESSAMENTO DE LOTE ====="
+    DISPLAY "Transações lidas: " WS-TOTAL-LIDAS
+    DISPLAY "Transações aplicadas: " WS-TOTAL-APLICADAS
+    DISPLAY "Transações rejeitadas: " WS-TOTAL-REJEITADAS
+    IF WS-TOTAL-REJEITADAS > 0 THEN
+        DISPLAY "Ver detalhes em LOTEEXC.TXT"
+    END-IF.
