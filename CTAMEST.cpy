@@ -0,0 +1,7 @@
+      *> CTAMEST - layout of one record on the account master file
+      *> (CONTAS.DAT). COPY'd into the 01 record under the FD in every
+      *> program that opens the master file, so the on-disk layout is
+      *> defined in exactly one place.
+    05 RM-NUMERO-CONTA         PIC 9(5).
+    05 RM-NOME-TITULAR         PIC A(30).
+    05 RM-SALDO-CONTA          PIC 9(6)V99.
